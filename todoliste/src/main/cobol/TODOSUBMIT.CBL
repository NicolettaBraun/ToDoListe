@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOSUBMIT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TODOACTIONS.
+       COPY TODOITEM.
+
+       LINKAGE SECTION.
+       01 SUBMIT-ITEM.
+           05 SUBMIT-USER PIC X(10).
+           05 SUBMIT-PRIO PIC X.
+           05 SUBMIT-DUE-DATE PIC 9(8).
+           05 SUBMIT-DESCRIPTION PIC X(35).
+           05 SUBMIT-CATEGORY PIC 9.
+           05 SUBMIT-RECUR-FLAG PIC X.
+           05 SUBMIT-RECUR-INTERVAL PIC 9(3).
+
+       PROCEDURE DIVISION USING SUBMIT-ITEM.
+           MOVE "add" TO TODO-ACTION
+           MOVE SUBMIT-USER TO USER IN TD-ITEM
+           MOVE SUBMIT-PRIO TO PRIO IN TD-ITEM
+           COMPUTE DUE-YEAR IN TD-ITEM = SUBMIT-DUE-DATE / 10000
+           COMPUTE DUE-MONTH IN TD-ITEM =
+                FUNCTION MOD(SUBMIT-DUE-DATE / 100, 100)
+           COMPUTE DUE-DAY IN TD-ITEM =
+                FUNCTION MOD(SUBMIT-DUE-DATE, 100)
+           MOVE 0 TO DUE-HOURS IN TD-ITEM
+           MOVE 0 TO DUE-MINUTE IN TD-ITEM
+           MOVE SUBMIT-DESCRIPTION TO DESCRIPTION IN TD-ITEM
+           MOVE SUBMIT-CATEGORY TO CATEGORY IN TD-ITEM
+           MOVE SUBMIT-RECUR-FLAG TO RECUR-FLAG IN TD-ITEM
+           MOVE SUBMIT-RECUR-INTERVAL TO RECUR-INTERVAL IN TD-ITEM
+           MOVE FUNCTION CURRENT-DATE TO ADDED IN TD-ITEM
+
+           CALL "TODOLISTE" USING TODO-ACTION
+                                  TD-ITEM
+                                  WHICH-KIND-SORT
+                                  WHICH-SORT-DIR
+                                  WHICH-SORT-KEY2
+                                  WHICH-EXPORT-FORMAT
+                                  WHICH-SEARCH-KEYWORD
+                                  WHICH-NOTE-TEXT
+           GOBACK.
+
+       END PROGRAM TODOSUBMIT.

@@ -6,15 +6,37 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
          SELECT TDLIST ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT PRINT-FILE ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            FILE STATUS IS TDLIST-STATUS.
+         SELECT TDARCHIVE ASSIGN TO 'tdarchive.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ARCHIVE-STATUS.
+         SELECT TDLOCK ASSIGN TO 'tdlist.lck'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS LOCK-STATUS.
+         SELECT TDAUDIT ASSIGN TO 'tdaudit.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AUDIT-STATUS.
+         SELECT TDBACKUP ASSIGN TO 'todolist.bak'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS BACKUP-STATUS.
+         SELECT TDCOUNTER ASSIGN TO 'tdcounter.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS COUNTER-STATUS.
          SELECT TDLIST-WORK ASSIGN TO 'wrk.txt'.
+         SELECT TDSORTOUT ASSIGN TO 'sortout.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS TDSORTOUT-STATUS.
+         SELECT TDNOTES ASSIGN TO 'tdnotes.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS NOTES-STATUS.
        DATA DIVISION.
        FILE SECTION.
           FD TDLIST.
           01 TDLIST-FILE.
-              10 ITEM-ID PIC 9(3).
+              10 ITEM-ID PIC 9(5).
               10 USER PIC X(10).
               10 PRIO PIC X.
               10 ADDED.
@@ -35,9 +57,78 @@
                          20  DUE-MINUTE       PIC 9(02).
               10 CATEGORY PIC 9.
               10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+          FD TDARCHIVE.
+          01 TDARCHIVE-FILE.
+              10 ITEM-ID PIC 9(5).
+              10 USER PIC X(10).
+              10 PRIO PIC X.
+              10 ADDED.
+                    15 ADDED-DATE.
+                         20  ADDED-YEAR         PIC 9(04).
+                         20  ADDED-MONTH        PIC 9(02).
+                         20  ADDED-DAY          PIC 9(02).
+                    15 ADDED-TIME.
+                         20  ADDED-HOURS        PIC 9(02).
+                         20  ADDED-MINUTE       PIC 9(02).
+              10 DUE.
+                    15 DUE-DATE.
+                         20  DUE-YEAR         PIC 9(04).
+                         20  DUE-MONTH        PIC 9(02).
+                         20  DUE-DAY          PIC 9(02).
+                    15 DUE-TIME.
+                         20  DUE-HOURS        PIC 9(02).
+                         20  DUE-MINUTE       PIC 9(02).
+              10 CATEGORY PIC 9.
+              10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+          FD TDLOCK.
+          01 LOCK-RECORD PIC X(01).
+          FD TDAUDIT.
+          01 TDAUDIT-FILE.
+              10 AUDIT-ITEM-ID PIC 9(5).
+              10 AUDIT-ACTION-NAME PIC X(10).
+              10 AUDIT-USER PIC X(10).
+              10 AUDIT-TIMESTAMP PIC X(21).
+          FD TDBACKUP.
+          01 TDBACKUP-FILE.
+              10 ITEM-ID PIC 9(5).
+              10 USER PIC X(10).
+              10 PRIO PIC X.
+              10 ADDED.
+                    15 ADDED-DATE.
+                         20  ADDED-YEAR         PIC 9(04).
+                         20  ADDED-MONTH        PIC 9(02).
+                         20  ADDED-DAY          PIC 9(02).
+                    15 ADDED-TIME.
+                         20  ADDED-HOURS        PIC 9(02).
+                         20  ADDED-MINUTE       PIC 9(02).
+              10 DUE.
+                    15 DUE-DATE.
+                         20  DUE-YEAR         PIC 9(04).
+                         20  DUE-MONTH        PIC 9(02).
+                         20  DUE-DAY          PIC 9(02).
+                    15 DUE-TIME.
+                         20  DUE-HOURS        PIC 9(02).
+                         20  DUE-MINUTE       PIC 9(02).
+              10 CATEGORY PIC 9.
+              10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+          FD TDCOUNTER.
+          01 TDCOUNTER-FILE.
+              10 COUNTER-ITEM-ID PIC 9(5).
           SD TDLIST-WORK.
           01 TDLIST-FILE-W.
-              10 ITEM-ID-W PIC 9(3).
+              10 ITEM-ID-W PIC 9(5).
               10 USER-W PIC X(10) VALUE "TEST".
               10 PRIO-W PIC X.
               10 ADDED-W.
@@ -58,14 +149,49 @@
                          20  DUE-MINUTE-W       PIC 9(02).
               10 CATEGORY-W PIC 9.
               10 DESCRIPTION-W PIC X(35).
+              10 RECUR-FLAG-W PIC X.
+                 88 RECUR-YES-W VALUE "Y".
+                 88 RECUR-NO-W VALUE "N".
+              10 RECUR-INTERVAL-W PIC 9(3).
+          FD TDSORTOUT.
+          01 TDSORTOUT-FILE.
+              10 ITEM-ID PIC 9(5).
+              10 USER PIC X(10).
+              10 PRIO PIC X.
+              10 ADDED.
+                    15 ADDED-DATE.
+                         20  ADDED-YEAR         PIC 9(04).
+                         20  ADDED-MONTH        PIC 9(02).
+                         20  ADDED-DAY          PIC 9(02).
+                    15 ADDED-TIME.
+                         20  ADDED-HOURS        PIC 9(02).
+                         20  ADDED-MINUTE       PIC 9(02).
+              10 DUE.
+                    15 DUE-DATE.
+                         20  DUE-YEAR         PIC 9(04).
+                         20  DUE-MONTH        PIC 9(02).
+                         20  DUE-DAY          PIC 9(02).
+                    15 DUE-TIME.
+                         20  DUE-HOURS        PIC 9(02).
+                         20  DUE-MINUTE       PIC 9(02).
+              10 CATEGORY PIC 9.
+              10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+          FD TDNOTES.
+          01 TDNOTES-FILE.
+              10 NOTE-ITEM-ID PIC 9(5).
+              10 NOTE-TEXT PIC X(200).
        WORKING-STORAGE SECTION.
        01 TEMP-FIELDS.
-        05  NUMBER-OF-TODOS         PIC 9(3) VALUE 0.
+        05  NUMBER-OF-TODOS         PIC 9(5) VALUE 0.
            88 LIST-IS-EMPTY VALUE ZERO.
-        05  COUNTER                 PIC 9(5).
+           88 LIST-IS-FULL VALUE 99999.
         05  TODOLISTE.
-            07  TODO-ITEM  OCCURS 999.
-                10 ITEM-ID PIC 9(3).
+            07  TODO-ITEM  OCCURS 99999.
+                10 ITEM-ID PIC 9(5).
                 10 USER PIC X(10).
                 10 PRIO PIC X.
                 10 ADDED.
@@ -87,9 +213,40 @@
                 10 CATEGORY PIC 9 VALUE 0.
                   88 None VALUE 0.
                 10 DESCRIPTION PIC X(35).
+                10 RECUR-FLAG PIC X.
+                   88 RECUR-YES VALUE "Y".
+                   88 RECUR-NO VALUE "N".
+                10 RECUR-INTERVAL PIC 9(3).
        01 WS-EOF PIC A(1).
+       01 WS-ARCHIVE-EOF PIC A(1).
+       01 WS-BACKUP-EOF PIC A(1).
+       01 WS-SORTOUT-EOF PIC A(1).
+       01 TDLIST-STATUS PIC XX.
+       01 ARCHIVE-STATUS PIC XX.
+       01 AUDIT-STATUS PIC XX.
+       01 BACKUP-STATUS PIC XX.
+       01 COUNTER-STATUS PIC XX.
+       01 TDSORTOUT-STATUS PIC XX.
+       01 WS-COUNTER-RECORD.
+           10 WS-COUNTER-ITEM-ID PIC 9(5).
+       01 WS-HIGHEST-ITEM-ID PIC 9(5) VALUE 0.
+       01 WS-RECUR-PENDING PIC X.
+           88 RECUR-REGEN-PENDING VALUE 'Y'.
+           88 RECUR-REGEN-NOT-PENDING VALUE 'N'.
+       01 WS-RECUR-OLD-DATE PIC 9(8).
+       01 WS-RECUR-NEW-DATE PIC 9(8).
+       01 WS-DUPLICATE-FOUND PIC X.
+           88 DUPLICATE-FOUND VALUE 'Y'.
+           88 DUPLICATE-NOT-FOUND VALUE 'N'.
+       01 WS-ADD-USER-SAVE PIC X(10).
+       01 WS-MODIFY-ADDED-SAVE PIC X(12).
+       01 AUDIT-RECORD-BUFFER.
+           10 AUDIT-ITEM-ID PIC 9(5).
+           10 AUDIT-ACTION-NAME PIC X(10).
+           10 AUDIT-USER PIC X(10).
+           10 AUDIT-TIMESTAMP PIC X(21).
        01 WS-TDLIST.
-           10 ITEM-ID PIC 9(3).
+           10 ITEM-ID PIC 9(5).
            10 USER PIC X(10).
            10 PRIO PIC X.
            10 ADDED.
@@ -110,7 +267,35 @@
                       20  DUE-MINUTE       PIC 9(02).
            10 CATEGORY PIC 9.
            10 DESCRIPTION PIC X(35).
+           10 RECUR-FLAG PIC X.
+              88 RECUR-YES VALUE "Y".
+              88 RECUR-NO VALUE "N".
+           10 RECUR-INTERVAL PIC 9(3).
        01 ITEM-COUNTER PIC 9(5).
+       01 CAT-INDEX PIC 99.
+       01 CATEGORY-COUNT PIC 9(5) OCCURS 10 VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-LAST-OVERDUE-USER PIC X(10).
+       01 WS-SEARCH-MATCH-COUNT PIC 9(3).
+       01 LOCK-STATUS PIC XX.
+       01 LOCK-RETRY-COUNT PIC 9(3).
+       01 LOCK-WAIT-SECONDS PIC 9(4) VALUE 1.
+       01 NOTES-STATUS PIC XX.
+       01 WS-NOTES-EOF PIC A(1).
+       01 WS-NOTE-BUFFER.
+           10 NOTE-ITEM-ID PIC 9(5).
+           10 NOTE-TEXT PIC X(200).
+       01 NUMBER-OF-NOTES PIC 9(5) VALUE 0.
+       01 NOTE-TABLE.
+           05 NOTE-ITEM OCCURS 99999.
+               10 NOTE-ITEM-ID PIC 9(5).
+               10 NOTE-TEXT PIC X(200).
+       01 WS-NOTE-FOUND PIC X.
+           88 NOTE-FOUND VALUE 'Y'.
+           88 NOTE-NOT-FOUND VALUE 'N'.
+       01 NOTE-COUNTER PIC 9(5).
+       01 WS-MATCHED-NOTE-INDEX PIC 9(5).
        01 DISPLAY-DATE-TIME.
            05 DISPLAY-DATE.
               10  DISPLAY-YEAR         PIC 9(04).
@@ -124,45 +309,250 @@
         COPY TODOACTIONS.
         COPY TODOITEM.
 
-       PROCEDURE DIVISION USING TODO-ACTION TD-ITEM WHICH-KIND-SORT.
-           EVALUATE TRUE
-           WHEN ACTION-SHOW
-              PERFORM READ-TODOLIST-FROM-FILE
-           WHEN ACTION-ADD
-              PERFORM ADD-NEW-ITEM
-           WHEN ACTION-MODIFY
-              PERFORM MODIFY-ITEM
-
-           WHEN ACTION-DELETE
-              PERFORM CLEAR-LIST
-           WHEN ACTION-DELETEITEM
-              PERFORM READ-TODOLIST-FROM-FILE
-              PERFORM DELETE-ITEM
-              PERFORM WRITE-IN-FILE-AFTER-CHANGE
-           WHEN ACTION-SORT
-              PERFORM WHICH-SORT
-           END-EVALUATE
+       PROCEDURE DIVISION USING TODO-ACTION TD-ITEM WHICH-KIND-SORT
+              WHICH-SORT-DIR WHICH-SORT-KEY2 WHICH-EXPORT-FORMAT
+              WHICH-SEARCH-KEYWORD WHICH-NOTE-TEXT.
+           PERFORM ACQUIRE-LOCK
+           IF LOCK-STATUS = "00"
+              EVALUATE TRUE
+              WHEN ACTION-SHOW
+                 PERFORM READ-TODOLIST-FROM-FILE
+              WHEN ACTION-ADD
+                 PERFORM ADD-NEW-ITEM
+              WHEN ACTION-MODIFY
+                 PERFORM MODIFY-ITEM
+
+              WHEN ACTION-DELETE
+                 PERFORM CLEAR-LIST
+              WHEN ACTION-DELETEITEM
+                 PERFORM DELETE-ITEM
+              WHEN ACTION-SORT
+                 PERFORM WHICH-SORT
+              WHEN ACTION-CATREPORT
+                 PERFORM CATEGORY-REPORT
+              WHEN ACTION-OVERDUE
+                 PERFORM OVERDUE-REPORT
+              WHEN ACTION-EXPORT
+                 PERFORM EXPORT-LIST
+              WHEN ACTION-RESTORE
+                 PERFORM RESTORE-LIST
+              WHEN ACTION-SEARCH
+                 PERFORM SEARCH-LIST
+              WHEN ACTION-NOTEGET
+                 PERFORM NOTE-GET
+              WHEN ACTION-NOTESAVE
+                 PERFORM NOTE-SAVE
+              END-EVALUATE
+              PERFORM RELEASE-LOCK
+           ELSE
+              DISPLAY "<li>Unable to acquire the list lock - "
+              "another update is in progress, try again.</li>"
+           END-IF
            GOBACK
          .
 
+       ACQUIRE-LOCK SECTION.
+           MOVE 0 TO LOCK-RETRY-COUNT
+           OPEN OUTPUT TDLOCK WITH LOCK
+           PERFORM UNTIL LOCK-STATUS = "00" OR LOCK-RETRY-COUNT > 99
+                 CALL "C$SLEEP" USING LOCK-WAIT-SECONDS
+                 ADD 1 TO LOCK-RETRY-COUNT
+                 OPEN OUTPUT TDLOCK WITH LOCK
+           END-PERFORM
+           EXIT.
+
+       RELEASE-LOCK SECTION.
+           CLOSE TDLOCK
+           EXIT.
+
+       LOG-AUDIT-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           IN AUDIT-RECORD-BUFFER
+           OPEN EXTEND TDAUDIT
+           IF AUDIT-STATUS = "35"
+              OPEN OUTPUT TDAUDIT
+              CLOSE TDAUDIT
+              OPEN EXTEND TDAUDIT
+           END-IF
+           WRITE TDAUDIT-FILE FROM AUDIT-RECORD-BUFFER
+           CLOSE TDAUDIT
+           EXIT.
+
        ADD-NEW-ITEM SECTION.
+           MOVE USER IN TD-ITEM TO WS-ADD-USER-SAVE
+           MOVE SPACES TO USER IN TD-ITEM
            PERFORM READ-TODOLIST-FROM-FILE
-           PERFORM ADD-ITEM-TO-LIST
-           OPEN EXTEND TDLIST
-           WRITE TDLIST-FILE FROM WS-TDLIST
-           CLOSE TDLIST
+           MOVE WS-ADD-USER-SAVE TO USER IN TD-ITEM
+           IF LIST-IS-FULL
+              DISPLAY "<li>List is full (" NUMBER-OF-TODOS
+              " items) - this item was not saved.</li>"
+           ELSE
+              PERFORM CHECK-DUPLICATE-ITEM
+              IF DUPLICATE-FOUND
+                 DISPLAY "<li>Duplicate item for " USER IN TD-ITEM
+                 " - this item was not saved.</li>"
+              ELSE
+                 PERFORM ADD-ITEM-TO-LIST
+                 OPEN I-O TDLIST
+                 IF TDLIST-STATUS = "35"
+                    OPEN OUTPUT TDLIST
+                    CLOSE TDLIST
+                    OPEN I-O TDLIST
+                 END-IF
+                 WRITE TDLIST-FILE FROM WS-TDLIST
+                 CLOSE TDLIST
+                 MOVE ITEM-ID IN WS-TDLIST
+                      TO AUDIT-ITEM-ID IN AUDIT-RECORD-BUFFER
+                 MOVE "add" TO AUDIT-ACTION-NAME IN AUDIT-RECORD-BUFFER
+                 MOVE USER IN WS-TDLIST
+                      TO AUDIT-USER IN AUDIT-RECORD-BUFFER
+                 PERFORM LOG-AUDIT-ENTRY
+              END-IF
+           END-IF
+           EXIT.
+
+       CHECK-DUPLICATE-ITEM SECTION.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+           PERFORM VARYING ITEM-COUNTER FROM 1 BY 1
+              UNTIL ITEM-COUNTER > NUMBER-OF-TODOS
+                 IF USER IN TODO-ITEM(ITEM-COUNTER) = USER IN TD-ITEM
+                    AND DESCRIPTION IN TODO-ITEM(ITEM-COUNTER)
+                        = DESCRIPTION IN TD-ITEM
+                    AND DUE-DATE IN TODO-ITEM(ITEM-COUNTER)
+                        = DUE-DATE IN TD-ITEM
+                    MOVE 'Y' TO WS-DUPLICATE-FOUND
+                 END-IF
+           END-PERFORM
            EXIT.
 
 
        ADD-ITEM-TO-LIST SECTION.
            MOVE TD-ITEM TO WS-TDLIST
+           PERFORM GET-NEXT-ITEM-ID
+           MOVE WS-HIGHEST-ITEM-ID TO ITEM-ID IN WS-TDLIST
 
            PERFORM MOVING-FILE-TO-LIST
            EXIT.
 
+       GET-NEXT-ITEM-ID SECTION.
+           OPEN INPUT TDCOUNTER
+           IF COUNTER-STATUS = "00"
+              READ TDCOUNTER INTO WS-COUNTER-RECORD
+              CLOSE TDCOUNTER
+              MOVE WS-COUNTER-ITEM-ID TO WS-HIGHEST-ITEM-ID
+           ELSE
+              PERFORM SEED-ITEM-COUNTER-FROM-FILES
+           END-IF
+           ADD 1 TO WS-HIGHEST-ITEM-ID
+           MOVE WS-HIGHEST-ITEM-ID TO WS-COUNTER-ITEM-ID
+           OPEN OUTPUT TDCOUNTER
+           WRITE TDCOUNTER-FILE FROM WS-COUNTER-RECORD
+           CLOSE TDCOUNTER
+           EXIT.
+
+       SEED-ITEM-COUNTER-FROM-FILES SECTION.
+           MOVE 0 TO WS-HIGHEST-ITEM-ID
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT TDLIST
+           IF TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                    READ TDLIST NEXT INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END PERFORM RAISE-HIGHEST-ITEM-ID
+                    END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           MOVE SPACE TO WS-ARCHIVE-EOF
+           OPEN INPUT TDARCHIVE
+           IF ARCHIVE-STATUS = "00"
+              PERFORM UNTIL WS-ARCHIVE-EOF = 'Y'
+                    READ TDARCHIVE INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-ARCHIVE-EOF
+                    NOT AT END PERFORM RAISE-HIGHEST-ITEM-ID
+                    END-READ
+              END-PERFORM
+              CLOSE TDARCHIVE
+           END-IF
+           EXIT.
+
+       RAISE-HIGHEST-ITEM-ID SECTION.
+           IF ITEM-ID IN WS-TDLIST > WS-HIGHEST-ITEM-ID
+              MOVE ITEM-ID IN WS-TDLIST TO WS-HIGHEST-ITEM-ID
+           END-IF
+           EXIT.
+
        CLEAR-LIST SECTION.
+           PERFORM BACKUP-CURRENT-LIST
+           PERFORM ARCHIVE-CURRENT-LIST
            OPEN OUTPUT TDLIST
            CLOSE TDLIST
+           MOVE 0 TO AUDIT-ITEM-ID IN AUDIT-RECORD-BUFFER
+           MOVE "clear" TO AUDIT-ACTION-NAME IN AUDIT-RECORD-BUFFER
+           MOVE USER IN TD-ITEM TO AUDIT-USER IN AUDIT-RECORD-BUFFER
+           PERFORM LOG-AUDIT-ENTRY
+           EXIT.
+
+       BACKUP-CURRENT-LIST SECTION.
+           MOVE SPACE TO WS-BACKUP-EOF
+           OPEN INPUT TDLIST
+           OPEN OUTPUT TDBACKUP
+           IF TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-BACKUP-EOF = 'Y'
+                    READ TDLIST NEXT INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-BACKUP-EOF
+                    NOT AT END WRITE TDBACKUP-FILE FROM WS-TDLIST
+                    END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           CLOSE TDBACKUP
+           EXIT.
+
+       RESTORE-LIST SECTION.
+           MOVE SPACE TO WS-BACKUP-EOF
+           OPEN INPUT TDBACKUP
+           IF BACKUP-STATUS = "00"
+              PERFORM ARCHIVE-CURRENT-LIST
+              OPEN OUTPUT TDLIST
+              PERFORM UNTIL WS-BACKUP-EOF = 'Y'
+                    READ TDBACKUP INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-BACKUP-EOF
+                    NOT AT END WRITE TDLIST-FILE FROM WS-TDLIST
+                    END-READ
+              END-PERFORM
+              CLOSE TDBACKUP
+              CLOSE TDLIST
+              MOVE 0 TO AUDIT-ITEM-ID IN AUDIT-RECORD-BUFFER
+              MOVE "restore"
+                   TO AUDIT-ACTION-NAME IN AUDIT-RECORD-BUFFER
+              MOVE USER IN TD-ITEM
+                   TO AUDIT-USER IN AUDIT-RECORD-BUFFER
+              PERFORM LOG-AUDIT-ENTRY
+           ELSE
+              DISPLAY "<li>No backup available to restore.</li>"
+           END-IF
+           EXIT.
+
+       ARCHIVE-CURRENT-LIST SECTION.
+           MOVE SPACE TO WS-ARCHIVE-EOF
+           OPEN INPUT TDLIST
+           OPEN EXTEND TDARCHIVE
+           IF ARCHIVE-STATUS = "35"
+              OPEN OUTPUT TDARCHIVE
+              CLOSE TDARCHIVE
+              OPEN EXTEND TDARCHIVE
+           END-IF
+           IF TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-ARCHIVE-EOF = 'Y'
+                    READ TDLIST NEXT INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-ARCHIVE-EOF
+                    NOT AT END WRITE TDARCHIVE-FILE FROM WS-TDLIST
+                    END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           CLOSE TDARCHIVE
            EXIT.
 
        DISPLAY-ITEM SECTION.
@@ -181,10 +571,15 @@
          MOVE DUE IN WS-TDLIST TO DISPLAY-DATE-TIME
          PERFORM DISPLAY-FORMATTED-TIME
 
-         DISPLAY SPACE USER IN WS-TDLIST
-         SPACE
-         DESCRIPTION IN WS-TDLIST
-         "</font></li>"
+         DISPLAY SPACE
+         DISPLAY USER IN WS-TDLIST
+         DISPLAY SPACE
+         DISPLAY DESCRIPTION IN WS-TDLIST
+         DISPLAY SPACE
+         DISPLAY "["
+         DISPLAY CATEGORY IN WS-TDLIST
+         DISPLAY "]"
+         DISPLAY "</font></li>"
          EXIT.
 
        DISPLAY-FORMATTED-TIME SECTION.
@@ -207,95 +602,456 @@
 
 
        DELETE-ITEM SECTION.
-         MOVE ITEM-ID IN TD-ITEM TO ITEM-COUNTER
-         PERFORM UNTIL ITEM-COUNTER = NUMBER-OF-TODOS
-               MOVE TODO-ITEM(ITEM-COUNTER + 1)
-               TO TODO-ITEM(ITEM-COUNTER )
-               ADD 1 TO ITEM-COUNTER
-         END-PERFORM
-         SUBTRACT 1 FROM NUMBER-OF-TODOS
-         PERFORM REFACTOR-ID
+         MOVE 'N' TO WS-RECUR-PENDING
+         OPEN I-O TDLIST
+         MOVE ITEM-ID IN TD-ITEM TO ITEM-ID IN TDLIST-FILE
+         READ TDLIST
+            INVALID KEY
+               DISPLAY "<li>Item " ITEM-ID IN TD-ITEM
+               " not found.</li>"
+            NOT INVALID KEY
+               PERFORM ARCHIVE-ITEM
+               IF RECUR-YES IN TDLIST-FILE
+                  MOVE TDLIST-FILE TO WS-TDLIST
+                  MOVE 'Y' TO WS-RECUR-PENDING
+               END-IF
+               DELETE TDLIST RECORD
+               MOVE ITEM-ID IN TD-ITEM
+                    TO AUDIT-ITEM-ID IN AUDIT-RECORD-BUFFER
+               MOVE "deleteitem"
+                    TO AUDIT-ACTION-NAME IN AUDIT-RECORD-BUFFER
+               MOVE USER IN TD-ITEM TO AUDIT-USER IN AUDIT-RECORD-BUFFER
+               PERFORM LOG-AUDIT-ENTRY
+         END-READ
+         CLOSE TDLIST
+         IF RECUR-REGEN-PENDING
+            PERFORM REGENERATE-RECURRING-ITEM
+         END-IF
          EXIT.
 
-       WRITE-IN-FILE-AFTER-CHANGE SECTION.
-         OPEN OUTPUT TDLIST
-         MOVE 0 TO ITEM-COUNTER
-         PERFORM NUMBER-OF-TODOS TIMES
-               ADD 1 TO ITEM-COUNTER
-               WRITE TDLIST-FILE FROM TODO-ITEM(ITEM-COUNTER)
-         END-PERFORM
+       ARCHIVE-ITEM SECTION.
+         OPEN EXTEND TDARCHIVE
+         IF ARCHIVE-STATUS = "35"
+            OPEN OUTPUT TDARCHIVE
+            CLOSE TDARCHIVE
+            OPEN EXTEND TDARCHIVE
+         END-IF
+         WRITE TDARCHIVE-FILE FROM TDLIST-FILE
+         CLOSE TDARCHIVE
+         EXIT.
+
+       REGENERATE-RECURRING-ITEM SECTION.
+         COMPUTE WS-RECUR-OLD-DATE =
+              DUE-YEAR IN WS-TDLIST * 10000
+              + DUE-MONTH IN WS-TDLIST * 100
+              + DUE-DAY IN WS-TDLIST
+         COMPUTE WS-RECUR-NEW-DATE = FUNCTION DATE-OF-INTEGER
+              (FUNCTION INTEGER-OF-DATE(WS-RECUR-OLD-DATE)
+               + RECUR-INTERVAL IN WS-TDLIST)
+         COMPUTE DUE-YEAR IN WS-TDLIST = WS-RECUR-NEW-DATE / 10000
+         COMPUTE DUE-MONTH IN WS-TDLIST =
+              FUNCTION MOD(WS-RECUR-NEW-DATE / 100, 100)
+         COMPUTE DUE-DAY IN WS-TDLIST =
+              FUNCTION MOD(WS-RECUR-NEW-DATE, 100)
+         MOVE FUNCTION CURRENT-DATE TO ADDED IN WS-TDLIST
+         PERFORM GET-NEXT-ITEM-ID
+         MOVE WS-HIGHEST-ITEM-ID TO ITEM-ID IN WS-TDLIST
+         OPEN I-O TDLIST
+         IF TDLIST-STATUS = "35"
+            OPEN OUTPUT TDLIST
+            CLOSE TDLIST
+            OPEN I-O TDLIST
+         END-IF
+         WRITE TDLIST-FILE FROM WS-TDLIST
          CLOSE TDLIST
+         DISPLAY "<li>Recurring item regenerated as #"
+              ITEM-ID IN WS-TDLIST " due "
+              DUE-YEAR IN WS-TDLIST "-" DUE-MONTH IN WS-TDLIST
+              "-" DUE-DAY IN WS-TDLIST ".</li>"
+         MOVE ITEM-ID IN WS-TDLIST
+              TO AUDIT-ITEM-ID IN AUDIT-RECORD-BUFFER
+         MOVE "recur" TO AUDIT-ACTION-NAME IN AUDIT-RECORD-BUFFER
+         MOVE USER IN WS-TDLIST TO AUDIT-USER IN AUDIT-RECORD-BUFFER
+         PERFORM LOG-AUDIT-ENTRY
          EXIT.
 
        CHANGE-POSITION SECTION.
          EXIT.
 
        READ-TODOLIST-FROM-FILE SECTION.
+         MOVE 0 TO WS-HIGHEST-ITEM-ID
          OPEN INPUT TDLIST
          DISPLAY "<ul>"
-         PERFORM UNTIL WS-EOF='Y'
-               READ TDLIST INTO WS-TDLIST
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END PERFORM MOVING-FILE-TO-LIST
-               END-READ
-         END-PERFORM
+         IF TDLIST-STATUS = "00"
+            PERFORM UNTIL WS-EOF='Y'
+                  READ TDLIST NEXT INTO WS-TDLIST
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM STORE-AND-DISPLAY-IF-MATCH
+                  END-READ
+            END-PERFORM
+            CLOSE TDLIST
+         END-IF
          DISPLAY "</ul>"
-         CLOSE TDLIST
+         EXIT.
+
+       STORE-AND-DISPLAY-IF-MATCH SECTION.
+         PERFORM STORE-ITEM-IN-TABLE
+         IF USER IN TD-ITEM = SPACES
+            OR USER IN WS-TDLIST = USER IN TD-ITEM
+            PERFORM DISPLAY-ITEM
+         END-IF
          EXIT.
 
        MODIFY-ITEM SECTION.
-         MOVE TD-ITEM TO TODO-ITEM(ITEM-ID IN TD-ITEM)
-         PERFORM DISPLAY-ITEM
+         OPEN I-O TDLIST
+         MOVE ITEM-ID IN TD-ITEM TO ITEM-ID IN TDLIST-FILE
+         READ TDLIST
+            INVALID KEY
+               DISPLAY "<li>Item " ITEM-ID IN TD-ITEM
+               " not found.</li>"
+            NOT INVALID KEY
+               MOVE ADDED IN TDLIST-FILE TO WS-MODIFY-ADDED-SAVE
+               MOVE TD-ITEM TO TDLIST-FILE
+               MOVE WS-MODIFY-ADDED-SAVE TO ADDED IN TDLIST-FILE
+               REWRITE TDLIST-FILE
+               MOVE TDLIST-FILE TO WS-TDLIST
+               PERFORM DISPLAY-ITEM
+               MOVE ITEM-ID IN TD-ITEM
+                    TO AUDIT-ITEM-ID IN AUDIT-RECORD-BUFFER
+               MOVE "modify"
+                    TO AUDIT-ACTION-NAME IN AUDIT-RECORD-BUFFER
+               MOVE USER IN TD-ITEM TO AUDIT-USER IN AUDIT-RECORD-BUFFER
+               PERFORM LOG-AUDIT-ENTRY
+         END-READ
+         CLOSE TDLIST
          EXIT.
 
        MOVING-FILE-TO-LIST SECTION.
+         PERFORM STORE-ITEM-IN-TABLE
+         PERFORM DISPLAY-ITEM
+         EXIT.
+
+       STORE-ITEM-IN-TABLE SECTION.
          ADD 1 TO NUMBER-OF-TODOS
-         MOVE NUMBER-OF-TODOS TO ITEM-ID IN WS-TDLIST
          MOVE WS-TDLIST TO TODO-ITEM(NUMBER-OF-TODOS)
-         PERFORM DISPLAY-ITEM
+         IF ITEM-ID IN WS-TDLIST > WS-HIGHEST-ITEM-ID
+            MOVE ITEM-ID IN WS-TDLIST TO WS-HIGHEST-ITEM-ID
+         END-IF
+         EXIT.
+
+       LOAD-LIST-INTO-TABLE SECTION.
+         MOVE 0 TO NUMBER-OF-TODOS
+         MOVE 0 TO WS-HIGHEST-ITEM-ID
+         MOVE SPACE TO WS-EOF
+         OPEN INPUT TDLIST
+         IF TDLIST-STATUS = "00"
+            PERFORM UNTIL WS-EOF = 'Y'
+                  READ TDLIST NEXT INTO WS-TDLIST
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM STORE-ITEM-IN-TABLE
+                  END-READ
+            END-PERFORM
+            CLOSE TDLIST
+         END-IF
+         EXIT.
+
+       CATEGORY-REPORT SECTION.
+         PERFORM LOAD-LIST-INTO-TABLE
+         PERFORM VARYING CAT-INDEX FROM 0 BY 1 UNTIL CAT-INDEX > 9
+               MOVE 0 TO CATEGORY-COUNT(CAT-INDEX + 1)
+         END-PERFORM
+         PERFORM VARYING ITEM-COUNTER FROM 1 BY 1
+               UNTIL ITEM-COUNTER > NUMBER-OF-TODOS
+               MOVE CATEGORY IN TODO-ITEM(ITEM-COUNTER) TO CAT-INDEX
+               ADD 1 TO CATEGORY-COUNT(CAT-INDEX + 1)
+         END-PERFORM
+         DISPLAY "<ul>"
+         PERFORM VARYING CAT-INDEX FROM 0 BY 1 UNTIL CAT-INDEX > 9
+               DISPLAY "<li>Category " CAT-INDEX ": "
+               CATEGORY-COUNT(CAT-INDEX + 1) " open item(s)</li>"
+         END-PERFORM
+         DISPLAY "</ul>"
+         EXIT.
+
+       OVERDUE-REPORT SECTION.
+         PERFORM SORT-USER
+         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+         MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-DATE
+         MOVE SPACES TO WS-LAST-OVERDUE-USER
+         MOVE SPACE TO WS-SORTOUT-EOF
+         OPEN INPUT TDSORTOUT
+         DISPLAY "<ul>"
+         IF TDSORTOUT-STATUS = "00"
+            PERFORM UNTIL WS-SORTOUT-EOF = 'Y'
+                  READ TDSORTOUT INTO WS-TDLIST
+                  AT END MOVE 'Y' TO WS-SORTOUT-EOF
+                  NOT AT END PERFORM DISPLAY-OVERDUE-ITEM
+                  END-READ
+            END-PERFORM
+            CLOSE TDSORTOUT
+         END-IF
+         DISPLAY "</ul>"
+         EXIT.
+
+       DISPLAY-OVERDUE-ITEM SECTION.
+         IF DUE-DATE IN WS-TDLIST < WS-TODAY-DATE
+            IF USER IN WS-TDLIST NOT = WS-LAST-OVERDUE-USER
+               MOVE USER IN WS-TDLIST TO WS-LAST-OVERDUE-USER
+               DISPLAY "<li><b>" WS-LAST-OVERDUE-USER "</b></li>"
+            END-IF
+            PERFORM DISPLAY-ITEM
+         END-IF
+         EXIT.
+
+       SEARCH-LIST SECTION.
+         PERFORM LOAD-LIST-INTO-TABLE
+         DISPLAY "<ul>"
+         IF FUNCTION TRIM(WHICH-SEARCH-KEYWORD) NOT = SPACES
+            PERFORM VARYING ITEM-COUNTER FROM 1 BY 1
+                  UNTIL ITEM-COUNTER > NUMBER-OF-TODOS
+                  MOVE 0 TO WS-SEARCH-MATCH-COUNT
+                  INSPECT DESCRIPTION IN TODO-ITEM(ITEM-COUNTER)
+                     TALLYING WS-SEARCH-MATCH-COUNT
+                     FOR ALL FUNCTION TRIM(WHICH-SEARCH-KEYWORD)
+                  IF WS-SEARCH-MATCH-COUNT > 0
+                     MOVE TODO-ITEM(ITEM-COUNTER) TO WS-TDLIST
+                     PERFORM DISPLAY-ITEM
+                  END-IF
+            END-PERFORM
+         END-IF
+         DISPLAY "</ul>"
+         EXIT.
+
+       NOTE-GET SECTION.
+         PERFORM LOAD-NOTES-INTO-TABLE
+         PERFORM FIND-NOTE
+         DISPLAY "<ul>"
+         IF NOTE-FOUND
+            DISPLAY "<li>"
+            NOTE-TEXT IN NOTE-ITEM(WS-MATCHED-NOTE-INDEX) "</li>"
+         ELSE
+            DISPLAY "<li>(no notes)</li>"
+         END-IF
+         DISPLAY "</ul>"
+         EXIT.
+
+       NOTE-SAVE SECTION.
+         PERFORM LOAD-NOTES-INTO-TABLE
+         PERFORM FIND-NOTE
+         IF NOTE-FOUND
+            MOVE WHICH-NOTE-TEXT
+            TO NOTE-TEXT IN NOTE-ITEM(WS-MATCHED-NOTE-INDEX)
+         ELSE
+            ADD 1 TO NUMBER-OF-NOTES
+            MOVE ITEM-ID IN TD-ITEM
+            TO NOTE-ITEM-ID IN NOTE-ITEM(NUMBER-OF-NOTES)
+            MOVE WHICH-NOTE-TEXT
+            TO NOTE-TEXT IN NOTE-ITEM(NUMBER-OF-NOTES)
+         END-IF
+         PERFORM WRITE-NOTES-AFTER-CHANGE
          EXIT.
 
-       REFACTOR-ID SECTION.
-         PERFORM VARYING COUNTER FROM 1 UNTIL COUNTER > NUMBER-OF-TODOS
-             MOVE COUNTER TO ITEM-ID IN TODO-ITEM(COUNTER)
+       FIND-NOTE SECTION.
+         MOVE 'N' TO WS-NOTE-FOUND
+         MOVE 0 TO WS-MATCHED-NOTE-INDEX
+         PERFORM VARYING NOTE-COUNTER FROM 1 BY 1
+            UNTIL NOTE-COUNTER > NUMBER-OF-NOTES
+               IF NOTE-ITEM-ID IN NOTE-ITEM(NOTE-COUNTER)
+                     = ITEM-ID IN TD-ITEM
+                  MOVE 'Y' TO WS-NOTE-FOUND
+                  MOVE NOTE-COUNTER TO WS-MATCHED-NOTE-INDEX
+               END-IF
          END-PERFORM
          EXIT.
 
+       LOAD-NOTES-INTO-TABLE SECTION.
+         MOVE 0 TO NUMBER-OF-NOTES
+         MOVE SPACE TO WS-NOTES-EOF
+         OPEN INPUT TDNOTES
+         IF NOTES-STATUS = "00"
+            PERFORM UNTIL WS-NOTES-EOF = 'Y'
+                  READ TDNOTES INTO WS-NOTE-BUFFER
+                  AT END MOVE 'Y' TO WS-NOTES-EOF
+                  NOT AT END PERFORM STORE-NOTE-IN-TABLE
+                  END-READ
+            END-PERFORM
+            CLOSE TDNOTES
+         END-IF
+         EXIT.
+
+       STORE-NOTE-IN-TABLE SECTION.
+         ADD 1 TO NUMBER-OF-NOTES
+         MOVE WS-NOTE-BUFFER TO NOTE-ITEM(NUMBER-OF-NOTES)
+         EXIT.
+
+       WRITE-NOTES-AFTER-CHANGE SECTION.
+         OPEN OUTPUT TDNOTES
+         MOVE 0 TO NOTE-COUNTER
+         PERFORM NUMBER-OF-NOTES TIMES
+               ADD 1 TO NOTE-COUNTER
+               WRITE TDNOTES-FILE FROM NOTE-ITEM(NOTE-COUNTER)
+         END-PERFORM
+         CLOSE TDNOTES
+         EXIT.
+
+       EXPORT-LIST SECTION.
+         PERFORM LOAD-LIST-INTO-TABLE
+         IF WHICH-EXPORT-FORMAT = "json"
+            PERFORM EXPORT-LIST-JSON
+         ELSE
+            PERFORM EXPORT-LIST-CSV
+         END-IF
+         EXIT.
+
+       EXPORT-LIST-CSV SECTION.
+         DISPLAY "ITEM-ID,USER,PRIO,ADDED,DUE,CATEGORY,DESCRIPTION"
+         PERFORM VARYING ITEM-COUNTER FROM 1 BY 1
+            UNTIL ITEM-COUNTER > NUMBER-OF-TODOS
+               DISPLAY ITEM-ID IN TODO-ITEM(ITEM-COUNTER) ","""
+               USER IN TODO-ITEM(ITEM-COUNTER) ""","
+               PRIO IN TODO-ITEM(ITEM-COUNTER) ","
+               ADDED-DATE IN TODO-ITEM(ITEM-COUNTER) ","
+               DUE-DATE IN TODO-ITEM(ITEM-COUNTER) ","
+               CATEGORY IN TODO-ITEM(ITEM-COUNTER) ","""
+               DESCRIPTION IN TODO-ITEM(ITEM-COUNTER) """"
+         END-PERFORM
+         EXIT.
+
+       EXPORT-LIST-JSON SECTION.
+         DISPLAY "["
+         PERFORM VARYING ITEM-COUNTER FROM 1 BY 1
+            UNTIL ITEM-COUNTER > NUMBER-OF-TODOS
+               IF ITEM-COUNTER > 1
+                  DISPLAY ","
+               END-IF
+               DISPLAY "{""itemId"":"""
+               ITEM-ID IN TODO-ITEM(ITEM-COUNTER) ""","
+               DISPLAY """user"":"""
+               USER IN TODO-ITEM(ITEM-COUNTER) ""","
+               DISPLAY """prio"":"""
+               PRIO IN TODO-ITEM(ITEM-COUNTER) ""","
+               DISPLAY """added"":"""
+               ADDED-DATE IN TODO-ITEM(ITEM-COUNTER) ""","
+               DISPLAY """due"":"""
+               DUE-DATE IN TODO-ITEM(ITEM-COUNTER) ""","
+               DISPLAY """category"":"
+               CATEGORY IN TODO-ITEM(ITEM-COUNTER) ","
+               DISPLAY """description"":"""
+               DESCRIPTION IN TODO-ITEM(ITEM-COUNTER) """}"
+         END-PERFORM
+         DISPLAY "]"
+         EXIT.
+
        WHICH-SORT SECTION.
-         EVALUATE WHICH-KIND-SORT
-         WHEN "user"
+         EVALUATE TRUE
+         WHEN WHICH-KIND-SORT = "user" AND WHICH-SORT-KEY2 = "duedate"
+           PERFORM SORT-USER-DUEDATE
+         WHEN WHICH-KIND-SORT = "user" AND WHICH-SORT-DIR = "desc"
+           PERFORM SORT-USER-DESC
+         WHEN WHICH-KIND-SORT = "user"
            PERFORM SORT-USER
-         WHEN "prio"
+         WHEN WHICH-KIND-SORT = "prio" AND WHICH-SORT-DIR = "desc"
+           PERFORM SORT-PRIO-DESC
+         WHEN WHICH-KIND-SORT = "prio"
            PERFORM SORT-PRIO
-         WHEN "abc"
+         WHEN WHICH-KIND-SORT = "abc" AND WHICH-SORT-DIR = "desc"
+           PERFORM SORT-ABC-DESC
+         WHEN WHICH-KIND-SORT = "abc"
            PERFORM SORT-ABC
-         WHEN "duedate"
+         WHEN WHICH-KIND-SORT = "duedate" AND WHICH-SORT-DIR = "desc"
+           PERFORM SORT-DUEDATE-DESC
+         WHEN WHICH-KIND-SORT = "duedate"
            PERFORM SORT-DUEDATE
+         WHEN (WHICH-KIND-SORT = "added" OR WHICH-KIND-SORT = "oldest")
+                AND WHICH-SORT-DIR = "desc"
+           PERFORM SORT-ADDED-DESC
+         WHEN WHICH-KIND-SORT = "added" OR WHICH-KIND-SORT = "oldest"
+           PERFORM SORT-ADDED
          END-EVALUATE
+         PERFORM DISPLAY-SORTED-LIST
+         EXIT.
+
+       DISPLAY-SORTED-LIST SECTION.
+         MOVE SPACE TO WS-SORTOUT-EOF
+         OPEN INPUT TDSORTOUT
+         DISPLAY "<ul>"
+         IF TDSORTOUT-STATUS = "00"
+            PERFORM UNTIL WS-SORTOUT-EOF = 'Y'
+                  READ TDSORTOUT INTO WS-TDLIST
+                  AT END MOVE 'Y' TO WS-SORTOUT-EOF
+                  NOT AT END PERFORM DISPLAY-ITEM
+                  END-READ
+            END-PERFORM
+            CLOSE TDSORTOUT
+         END-IF
+         DISPLAY "</ul>"
          EXIT.
 
        SORT-USER SECTION.
          SORT TDLIST-WORK ON ASCENDING KEY USER IN TDLIST
          USING TDLIST
-         GIVING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-USER-DESC SECTION.
+         SORT TDLIST-WORK ON DESCENDING KEY USER IN TDLIST
+         USING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-USER-DUEDATE SECTION.
+         SORT TDLIST-WORK ON ASCENDING KEY USER IN TDLIST
+                           ASCENDING KEY DUE-DATE IN TDLIST-FILE
+         USING TDLIST
+         GIVING TDSORTOUT
          EXIT.
 
        SORT-PRIO SECTION.
          SORT TDLIST-WORK ON ASCENDING KEY PRIO IN TDLIST-FILE
          USING TDLIST
-         GIVING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-PRIO-DESC SECTION.
+         SORT TDLIST-WORK ON DESCENDING KEY PRIO IN TDLIST-FILE
+         USING TDLIST
+         GIVING TDSORTOUT
          EXIT.
 
        SORT-ABC SECTION.
          SORT TDLIST-WORK ON ASCENDING KEY DESCRIPTION IN TDLIST-FILE
          USING TDLIST
-         GIVING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-ABC-DESC SECTION.
+         SORT TDLIST-WORK ON DESCENDING KEY DESCRIPTION IN TDLIST-FILE
+         USING TDLIST
+         GIVING TDSORTOUT
          EXIT.
 
        SORT-DUEDATE SECTION.
          SORT TDLIST-WORK ON ASCENDING KEY DUE-DATE IN TDLIST-FILE
          USING TDLIST
-         GIVING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-DUEDATE-DESC SECTION.
+         SORT TDLIST-WORK ON DESCENDING KEY DUE-DATE IN TDLIST-FILE
+         USING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-ADDED SECTION.
+         SORT TDLIST-WORK ON ASCENDING KEY ADDED-DATE IN TDLIST-FILE
+         USING TDLIST
+         GIVING TDSORTOUT
+         EXIT.
+
+       SORT-ADDED-DESC SECTION.
+         SORT TDLIST-WORK ON DESCENDING KEY ADDED-DATE IN TDLIST-FILE
+         USING TDLIST
+         GIVING TDSORTOUT
          EXIT.
 
        END PROGRAM TODOLISTE.

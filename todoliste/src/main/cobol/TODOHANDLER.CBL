@@ -6,14 +6,25 @@
        FILE-CONTROL.
            SELECT WEBINPUT ASSIGN TO KEYBOARD
            FILE STATUS IS IN-STATUS.
+           SELECT TDUSER ASSIGN TO 'tduser.txt'
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS UM-USER-NAME
+              FILE STATUS IS USER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD WEBINPUT.
           01 CHUNK-OF-POST     PIC X(1024).
 
+       FD TDUSER.
+          COPY TODOUSER.
+
        WORKING-STORAGE SECTION.
-       01 IN-STATUS            PIC 9999.
+       01 IN-STATUS            PIC 99.
+       01 USER-STATUS          PIC XX.
+       01 WS-USER-VALID        PIC X.
+          88 USER-IS-VALID     VALUE "Y".
+          88 USER-IS-UNKNOWN   VALUE "N".
        01 NEWLINE              PIC X     VALUE X'0A'.
        01 DATE-FORMAT.
           05 DATE-YEAR PIC 9999.
@@ -47,6 +58,20 @@
              PERFORM SORT-ITEM
            WHEN ACTION-modify
              PERFORM MODIFY-ITEM
+           WHEN ACTION-CATREPORT
+             PERFORM CATEGORY-REPORT
+           WHEN ACTION-OVERDUE
+             PERFORM OVERDUE-REPORT
+           WHEN ACTION-EXPORT
+             PERFORM EXPORT-LIST
+           WHEN ACTION-RESTORE
+             PERFORM RESTORE-LIST
+           WHEN ACTION-SEARCH
+             PERFORM SEARCH-LIST
+           WHEN ACTION-NOTEGET
+             PERFORM NOTE-GET
+           WHEN ACTION-NOTESAVE
+             PERFORM NOTE-SAVE
            WHEN OTHER
              DISPLAY "Action unbekannt: " TODO-ACTION
            END-EVALUATE
@@ -100,17 +125,60 @@
          MOVE DATE-YEAR TO DUE-YEAR
          MOVE DATE-MONTH TO DUE-MONTH
          MOVE DATE-DAY TO DUE-DAY
+
+         MOVE "category" TO PARAMETER-NAME
+         PERFORM READ-PARAMETER-VALUE
+         MOVE PARAMETER-VALUE TO CATEGORY
+
+         MOVE "recur" TO PARAMETER-NAME
+         PERFORM READ-PARAMETER-VALUE
+         IF PARAMETER-VALUE = "yes" OR PARAMETER-VALUE = "on"
+            MOVE "Y" TO RECUR-FLAG
+         ELSE
+            MOVE "N" TO RECUR-FLAG
+         END-IF
+
+         MOVE "recurinterval" TO PARAMETER-NAME
+         PERFORM READ-PARAMETER-VALUE
+         IF PARAMETER-VALUE = SPACES
+            MOVE 0 TO RECUR-INTERVAL
+         ELSE
+            MOVE PARAMETER-VALUE TO RECUR-INTERVAL
+         END-IF
          EXIT.
 
 
        ADD-TODOLIST-ENTRY SECTION.
            PERFORM READ-ITEM
+           PERFORM VALIDATE-USER
            MOVE FUNCTION CURRENT-DATE TO ADDED
 
 
            CALL "TODOLISTE" USING TODO-ACTION
                                   TD-ITEM
                                   WHICH-KIND-SORT
+                                  WHICH-SORT-DIR
+                                  WHICH-SORT-KEY2
+                                  WHICH-EXPORT-FORMAT
+                                  WHICH-SEARCH-KEYWORD
+                                  WHICH-NOTE-TEXT
+          EXIT.
+
+       VALIDATE-USER SECTION.
+          MOVE "Y" TO WS-USER-VALID
+          OPEN INPUT TDUSER
+          IF USER-STATUS = "00"
+             MOVE USER TO UM-USER-NAME
+             READ TDUSER
+                INVALID KEY
+                   MOVE "N" TO WS-USER-VALID
+             END-READ
+             CLOSE TDUSER
+          END-IF
+          IF USER-IS-UNKNOWN
+             DISPLAY "<li>Warning: user '" USER
+             "' is not on the roster.</li>"
+          END-IF
           EXIT.
 
        READ-POS SECTION.
@@ -119,37 +187,175 @@
           MOVE PARAMETER-VALUE TO ITEM-ID
           EXIT.
 
+       READ-ACTING-USER SECTION.
+          MOVE "user" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO USER
+          EXIT.
+
        DELETE-ITEM SECTION.
           PERFORM READ-POS
+          PERFORM READ-ACTING-USER
           CALL "TODOLISTE" USING TODO-ACTION
                                  TD-ITEM
                                  WHICH-KIND-SORT
-
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
           EXIT.
 
        SHOW-TODOLIST SECTION.
+          MOVE "user" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO USER
           CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
           EXIT.
 
        DELETE-TODOLIST SECTION.
+          PERFORM READ-ACTING-USER
           CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       CATEGORY-REPORT SECTION.
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       OVERDUE-REPORT SECTION.
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       RESTORE-LIST SECTION.
+          PERFORM READ-ACTING-USER
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       EXPORT-LIST SECTION.
+          MOVE "format" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO WHICH-EXPORT-FORMAT
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       SEARCH-LIST SECTION.
+          MOVE "keyword" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO WHICH-SEARCH-KEYWORD
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
           EXIT.
 
        SORT-ITEM SECTION.
           MOVE "sorttype" TO PARAMETER-NAME
           PERFORM READ-PARAMETER-VALUE
           MOVE PARAMETER-VALUE TO WHICH-KIND-SORT
+
+          MOVE "sortdir" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO WHICH-SORT-DIR
+
+          MOVE "sortkey2" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO WHICH-SORT-KEY2
+
           CALL "TODOLISTE" USING TODO-ACTION
                                  TD-ITEM
                                  WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
           EXIT.
 
        MODIFY-ITEM SECTION.
           PERFORM READ-ITEM
           PERFORM READ-POS
+          PERFORM VALIDATE-USER
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       NOTE-GET SECTION.
+          PERFORM READ-POS
+          CALL "TODOLISTE" USING TODO-ACTION
+                                 TD-ITEM
+                                 WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
+          EXIT.
+
+       NOTE-SAVE SECTION.
+          PERFORM READ-POS
+          MOVE "notetext" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO WHICH-NOTE-TEXT
           CALL "TODOLISTE" USING TODO-ACTION
                                  TD-ITEM
                                  WHICH-KIND-SORT
+                                 WHICH-SORT-DIR
+                                 WHICH-SORT-KEY2
+                                 WHICH-EXPORT-FORMAT
+                                 WHICH-SEARCH-KEYWORD
+                                 WHICH-NOTE-TEXT
           EXIT.
 
 

@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODORPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN TO 'todolist.txt'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS ITEM-ID
+            FILE STATUS IS TDLIST-STATUS.
+         SELECT TDRPT-SORTED ASSIGN TO 'rptsort.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT TDRPT-WORK ASSIGN TO 'rptwrk.txt'.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+              10 ITEM-ID PIC 9(5).
+              10 USER PIC X(10).
+              10 PRIO PIC X.
+              10 ADDED.
+                    15 ADDED-DATE.
+                         20  ADDED-YEAR         PIC 9(04).
+                         20  ADDED-MONTH        PIC 9(02).
+                         20  ADDED-DAY          PIC 9(02).
+                    15 ADDED-TIME.
+                         20  ADDED-HOURS        PIC 9(02).
+                         20  ADDED-MINUTE       PIC 9(02).
+              10 DUE.
+                    15 DUE-DATE.
+                         20  DUE-YEAR         PIC 9(04).
+                         20  DUE-MONTH        PIC 9(02).
+                         20  DUE-DAY          PIC 9(02).
+                    15 DUE-TIME.
+                         20  DUE-HOURS        PIC 9(02).
+                         20  DUE-MINUTE       PIC 9(02).
+              10 CATEGORY PIC 9.
+              10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+          FD TDRPT-SORTED.
+          01 TDRPT-SORTED-FILE.
+              10 ITEM-ID PIC 9(5).
+              10 USER PIC X(10).
+              10 PRIO PIC X.
+              10 ADDED.
+                    15 ADDED-DATE.
+                         20  ADDED-YEAR         PIC 9(04).
+                         20  ADDED-MONTH        PIC 9(02).
+                         20  ADDED-DAY          PIC 9(02).
+                    15 ADDED-TIME.
+                         20  ADDED-HOURS        PIC 9(02).
+                         20  ADDED-MINUTE       PIC 9(02).
+              10 DUE.
+                    15 DUE-DATE.
+                         20  DUE-YEAR         PIC 9(04).
+                         20  DUE-MONTH        PIC 9(02).
+                         20  DUE-DAY          PIC 9(02).
+                    15 DUE-TIME.
+                         20  DUE-HOURS        PIC 9(02).
+                         20  DUE-MINUTE       PIC 9(02).
+              10 CATEGORY PIC 9.
+              10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+          SD TDRPT-WORK.
+          01 TDRPT-WORK-FILE.
+              10 ITEM-ID PIC 9(5).
+              10 USER PIC X(10).
+              10 PRIO PIC X.
+              10 ADDED.
+                    15 ADDED-DATE.
+                         20  ADDED-YEAR         PIC 9(04).
+                         20  ADDED-MONTH        PIC 9(02).
+                         20  ADDED-DAY          PIC 9(02).
+                    15 ADDED-TIME.
+                         20  ADDED-HOURS        PIC 9(02).
+                         20  ADDED-MINUTE       PIC 9(02).
+              10 DUE.
+                    15 DUE-DATE.
+                         20  DUE-YEAR         PIC 9(04).
+                         20  DUE-MONTH        PIC 9(02).
+                         20  DUE-DAY          PIC 9(02).
+                    15 DUE-TIME.
+                         20  DUE-HOURS        PIC 9(02).
+                         20  DUE-MINUTE       PIC 9(02).
+              10 CATEGORY PIC 9.
+              10 DESCRIPTION PIC X(35).
+              10 RECUR-FLAG PIC X.
+                 88 RECUR-YES VALUE "Y".
+                 88 RECUR-NO VALUE "N".
+              10 RECUR-INTERVAL PIC 9(3).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A(1).
+       01 WS-SORT-EOF PIC A(1).
+       01 TDLIST-STATUS PIC XX.
+       01 WS-TDLIST.
+           10 ITEM-ID PIC 9(5).
+           10 USER PIC X(10).
+           10 PRIO PIC X.
+           10 ADDED.
+                 15 ADDED-DATE.
+                      20  ADDED-YEAR         PIC 9(04).
+                      20  ADDED-MONTH        PIC 9(02).
+                      20  ADDED-DAY          PIC 9(02).
+                 15 ADDED-TIME.
+                      20  ADDED-HOURS        PIC 9(02).
+                      20  ADDED-MINUTE       PIC 9(02).
+           10 DUE.
+                 15 DUE-DATE.
+                      20  DUE-YEAR         PIC 9(04).
+                      20  DUE-MONTH        PIC 9(02).
+                      20  DUE-DAY          PIC 9(02).
+                 15 DUE-TIME.
+                      20  DUE-HOURS        PIC 9(02).
+                      20  DUE-MINUTE       PIC 9(02).
+           10 CATEGORY PIC 9.
+           10 DESCRIPTION PIC X(35).
+           10 RECUR-FLAG PIC X.
+              88 RECUR-YES VALUE "Y".
+              88 RECUR-NO VALUE "N".
+           10 RECUR-INTERVAL PIC 9(3).
+       01 WS-TOTAL-OPEN PIC 9(5) VALUE 0.
+       01 WS-OVERDUE-COUNT PIC 9(5) VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-TODAY-DATE PIC 9(8).
+       01 PRIO-INDEX PIC 99.
+       01 PRIO-COUNT PIC 9(5) OCCURS 10 VALUE 0.
+       01 WS-PRIO-NUM PIC 9.
+       01 WS-LAST-USER PIC X(10).
+       01 WS-USER-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "============================================"
+           DISPLAY "TODO LIST - DAILY SUMMARY REPORT"
+           PERFORM PRINT-REPORT-DATE
+           DISPLAY "============================================"
+
+           PERFORM COMPUTE-TOTALS
+
+           DISPLAY "TOTAL OPEN ITEMS: " WS-TOTAL-OPEN
+           DISPLAY "OVERDUE ITEMS:    " WS-OVERDUE-COUNT
+           DISPLAY " "
+           DISPLAY "COUNTS BY PRIO:"
+           PERFORM PRINT-PRIO-COUNTS
+           DISPLAY " "
+           DISPLAY "COUNTS BY USER:"
+           PERFORM SORT-BY-USER
+           PERFORM PRINT-USER-COUNTS
+           DISPLAY "============================================"
+           GOBACK.
+
+       PRINT-REPORT-DATE SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           DISPLAY "AS OF " WS-CURRENT-DATE-TIME(1:8)
+           EXIT.
+
+       COMPUTE-TOTALS SECTION.
+           MOVE 0 TO WS-TOTAL-OPEN
+           MOVE 0 TO WS-OVERDUE-COUNT
+           PERFORM VARYING PRIO-INDEX FROM 0 BY 1 UNTIL PRIO-INDEX > 9
+                 MOVE 0 TO PRIO-COUNT(PRIO-INDEX + 1)
+           END-PERFORM
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-DATE
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT TDLIST
+           IF TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                    READ TDLIST INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END PERFORM TALLY-ITEM
+                    END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           EXIT.
+
+       TALLY-ITEM SECTION.
+           ADD 1 TO WS-TOTAL-OPEN
+           IF DUE-DATE IN WS-TDLIST < WS-TODAY-DATE
+              ADD 1 TO WS-OVERDUE-COUNT
+           END-IF
+           MOVE PRIO IN WS-TDLIST TO WS-PRIO-NUM
+           ADD 1 TO PRIO-COUNT(WS-PRIO-NUM + 1)
+           EXIT.
+
+       PRINT-PRIO-COUNTS SECTION.
+           PERFORM VARYING PRIO-INDEX FROM 0 BY 1 UNTIL PRIO-INDEX > 9
+                 IF PRIO-COUNT(PRIO-INDEX + 1) > 0
+                    DISPLAY "  PRIO " PRIO-INDEX ": "
+                    PRIO-COUNT(PRIO-INDEX + 1) " item(s)"
+                 END-IF
+           END-PERFORM
+           EXIT.
+
+       SORT-BY-USER SECTION.
+           SORT TDRPT-WORK ON ASCENDING KEY USER IN TDLIST
+           USING TDLIST
+           GIVING TDRPT-SORTED
+           EXIT.
+
+       PRINT-USER-COUNTS SECTION.
+           MOVE SPACE TO WS-SORT-EOF
+           MOVE SPACES TO WS-LAST-USER
+           MOVE 0 TO WS-USER-COUNT
+           OPEN INPUT TDRPT-SORTED
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+                 READ TDRPT-SORTED INTO WS-TDLIST
+                 AT END MOVE 'Y' TO WS-SORT-EOF
+                 NOT AT END PERFORM TALLY-USER-ITEM
+                 END-READ
+           END-PERFORM
+           CLOSE TDRPT-SORTED
+           PERFORM PRINT-USER-GROUP
+           EXIT.
+
+       TALLY-USER-ITEM SECTION.
+           IF USER IN WS-TDLIST NOT = WS-LAST-USER
+              PERFORM PRINT-USER-GROUP
+              MOVE USER IN WS-TDLIST TO WS-LAST-USER
+              MOVE 0 TO WS-USER-COUNT
+           END-IF
+           ADD 1 TO WS-USER-COUNT
+           EXIT.
+
+       PRINT-USER-GROUP SECTION.
+           IF WS-LAST-USER NOT = SPACES
+              DISPLAY "  " WS-LAST-USER ": " WS-USER-COUNT " item(s)"
+           END-IF
+           EXIT.
+
+       END PROGRAM TODORPT.

@@ -0,0 +1,15 @@
+
+       01 TODO-ACTION PIC X(10).
+          88 ACTION-SHOW         VALUE "show".
+          88 ACTION-ADD          VALUE "add".
+          88 ACTION-MODIFY       VALUE "modify".
+          88 ACTION-DELETE       VALUE "delete".
+          88 ACTION-DELETEITEM   VALUE "deleteitem".
+          88 ACTION-SORT         VALUE "sort".
+          88 ACTION-CATREPORT    VALUE "catreport".
+          88 ACTION-OVERDUE      VALUE "overdue".
+          88 ACTION-EXPORT       VALUE "export".
+          88 ACTION-RESTORE      VALUE "restore".
+          88 ACTION-SEARCH       VALUE "search".
+          88 ACTION-NOTEGET      VALUE "noteget".
+          88 ACTION-NOTESAVE     VALUE "notesave".

@@ -1,6 +1,6 @@
 
        01 TD-ITEM.
-          10 ITEM-ID PIC 9(3).
+          10 ITEM-ID PIC 9(5).
           10 USER PIC X(10).
           10 PRIO PIC X.
           10 ADDED.
@@ -21,4 +21,13 @@
                 20  DUE-MINUTE       PIC 9(02).
           10 CATEGORY PIC 9.
           10 DESCRIPTION PIC X(35).
+          10 RECUR-FLAG PIC X.
+             88 RECUR-YES VALUE "Y".
+             88 RECUR-NO VALUE "N".
+          10 RECUR-INTERVAL PIC 9(3).
        01 WHICH-KIND-SORT PIC X(10).
+       01 WHICH-SORT-DIR PIC X(4).
+       01 WHICH-SORT-KEY2 PIC X(10).
+       01 WHICH-EXPORT-FORMAT PIC X(10).
+       01 WHICH-SEARCH-KEYWORD PIC X(35).
+       01 WHICH-NOTE-TEXT PIC X(200).

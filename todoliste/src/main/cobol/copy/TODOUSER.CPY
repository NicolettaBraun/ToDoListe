@@ -0,0 +1,4 @@
+
+       01 USER-MASTER-RECORD.
+          10 UM-USER-NAME PIC X(10).
+          10 UM-FULL-NAME PIC X(30).
